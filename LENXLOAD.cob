@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENXLOAD.
+      *
+      * Load step for the LENXREV exception-review transaction.  Runs
+      * as a batch step after LENBATCH and before the online region
+      * comes up for the day: reads the LINE SEQUENTIAL exception
+      * file LENBATCH wrote (LENEXCPT) and keys each record into
+      * LENXVSAM, the indexed file LENXREV browses at random by
+      * EXC-KEY.  LENXVSAM is rebuilt from scratch every run - it is
+      * a same-day working copy of that day's exceptions, not a
+      * permanent record.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-REPORT ASSIGN TO "LENEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+      *    RANDOM, not SEQUENTIAL - a sequential-access WRITE to an
+      *    indexed file demands strictly ascending key order, and
+      *    EXC-KEY (ending in EXC-FIELD-NAME) does not come out of
+      *    LENEXCPT in key order - LENBATCH checks a record's fields
+      *    in a fixed CUSTOMER-NAME/ADDRESS-LINE/EMAIL-ADDR/NOTES
+      *    sequence, not alphabetical.  RANDOM only requires each
+      *    key to be unique, which is all a plain load step needs.
+           SELECT EXCEPTION-VSAM ASSIGN TO "LENXVSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS XV-KEY
+               FILE STATUS IS WS-VSAM-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-REPORT.
+       COPY EXCFILE.
+      *    Shares EXCEPTION-REPORT's record area with EXC-RECORD, the
+      *    same way LENBATCH's own EXC-SUMMARY-RECORD shares storage
+      *    with EXC-RECORD there (see the comment on 7000-WRITE-
+      *    CONTROL-TOTALS in lenBatch.cob for why the flag lives at
+      *    this exact byte and not byte 1).
+       01  EXC-SUMMARY-RECORD.
+           05  FILLER                  PIC X(52).
+           05  SUM-RECORD-TYPE         PIC X(1).
+               88  SUM-IS-SUMMARY             VALUE 'S'.
+           05  FILLER                  PIC X(224).
+
+      *    Same EXCFILE layout as EXCEPTION-REPORT above, with every
+      *    field renamed on the way in - not just EXC-RECORD/EXC-KEY -
+      *    so nothing from the copybook is left defined twice,
+      *    unqualified, under two different 01-levels in this program.
+      *    MOVE EXC-RECORD TO XV-RECORD in 3000-LOAD-RECORD lines the
+      *    two up field for field before the WRITE.
+       FD  EXCEPTION-VSAM.
+       COPY EXCFILE REPLACING ==EXC-RECORD== BY ==XV-RECORD==
+                              ==EXC-KEY== BY ==XV-KEY==
+                              ==EXC-JOB-NAME== BY ==XV-JOB-NAME==
+                              ==EXC-RUN-DATE== BY ==XV-RUN-DATE==
+                              ==EXC-RUN-TIME== BY ==XV-RUN-TIME==
+                              ==EXC-RECORD-KEY== BY ==XV-RECORD-KEY==
+                              ==EXC-FIELD-NAME== BY ==XV-FIELD-NAME==
+                              ==EXC-DEFINED-LENGTH==
+                                  BY ==XV-DEFINED-LENGTH==
+                              ==EXC-ACTUAL-LENGTH==
+                                  BY ==XV-ACTUAL-LENGTH==
+                              ==EXC-EXCEPTION-TYPE==
+                                  BY ==XV-EXCEPTION-TYPE==
+                              ==EXC-TYPE-LENGTH== BY ==XV-TYPE-LENGTH==
+                              ==EXC-TYPE-DATA-CLASS==
+                                  BY ==XV-TYPE-DATA-CLASS==
+                              ==EXC-SEVERITY== BY ==XV-SEVERITY==
+                              ==EXC-DISPOSITION== BY ==XV-DISPOSITION==
+                              ==EXC-ORIGINAL-VALUE==
+                                  BY ==XV-ORIGINAL-VALUE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X(1)  VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       01  WS-EXC-FILE-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-VSAM-FILE-STATUS         PIC X(2)  VALUE '00'.
+       01  WS-RECORDS-READ             PIC 9(9)  VALUE 0.
+       01  WS-RECORDS-LOADED           PIC 9(9)  VALUE 0.
+       01  WS-RECORDS-SKIPPED          PIC 9(9)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-RECORD
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-RECORDS-READ
+               IF NOT SUM-IS-SUMMARY
+                   PERFORM 3000-LOAD-RECORD
+               END-IF
+               PERFORM 2000-READ-RECORD
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           DISPLAY 'LENXLOAD: RECORDS READ    = ' WS-RECORDS-READ
+           DISPLAY 'LENXLOAD: RECORDS LOADED  = ' WS-RECORDS-LOADED
+           DISPLAY 'LENXLOAD: RECORDS SKIPPED = ' WS-RECORDS-SKIPPED
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT EXCEPTION-REPORT
+           IF WS-EXC-FILE-STATUS NOT = '00'
+               DISPLAY 'LENXLOAD: FATAL - LENEXCPT OPEN INPUT STATUS '
+                   WS-EXC-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-VSAM
+           IF WS-VSAM-FILE-STATUS NOT = '00'
+               DISPLAY 'LENXLOAD: FATAL - LENXVSAM OPEN OUTPUT STATUS '
+                   WS-VSAM-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *    LENBATCH ends LENEXCPT with one summary record (see
+      *    EXC-SUMMARY-RECORD) rather than a trailer count.  The flag
+      *    lives at byte 53 - the first byte of EXC-DEFINED-LENGTH,
+      *    a PIC 9(4) field that can only ever hold digits - not at
+      *    byte 1, which overlays EXC-JOB-NAME and could legitimately
+      *    contain any character including 'S'.  A non-digit there is
+      *    proof the record is the trailer, not a genuine exception.
+       2000-READ-RECORD.
+           READ EXCEPTION-REPORT
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+      *    A key collision here means LENBATCH wrote the same
+      *    EXC-KEY twice for one run - that is a data problem
+      *    upstream, not something to abort the load over, so the
+      *    record is counted and skipped rather than stopping the
+      *    whole step.
+       3000-LOAD-RECORD.
+           MOVE EXC-RECORD TO XV-RECORD
+           WRITE XV-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-SKIPPED
+                   DISPLAY 'LENXLOAD: DUPLICATE KEY SKIPPED - '
+                       XV-KEY
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+
+       8000-FINALIZE.
+           CLOSE EXCEPTION-REPORT
+           CLOSE EXCEPTION-VSAM.
+       END PROGRAM LENXLOAD.

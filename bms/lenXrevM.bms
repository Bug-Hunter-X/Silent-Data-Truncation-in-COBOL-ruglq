@@ -0,0 +1,65 @@
+*****************************************************************
+* LENXREVM - mapset for the LENXREV exception-review transaction.
+* LENXSEL prompts for the job name/run date to browse; LENXLST
+* lists that day's exceptions and takes a disposition code per
+* row.  Intended to be assembled with the vendor's BMS macros;
+* copybooks/LENXREVM.cpy is checked in as a hand-maintained
+* equivalent of that assembly's symbolic map (see the note at the
+* top of LENXREVM.cpy on how its layout relates to the ten
+* ROWKEYn/ROWDSPn fields below) so LENXREV does not depend on the
+* assembly step at compile time.
+*****************************************************************
+LENXREVM DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB
+*
+LENXSEL  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(1,1),LENGTH=20,ATTRB=(PROT,BRT),                 X
+               INITIAL='EXCEPTION REVIEW - SELECT'
+         DFHMDF POS=(3,1),LENGTH=10,ATTRB=(PROT,NORM),                X
+               INITIAL='JOB NAME  '
+SELJOB   DFHMDF POS=(3,12),LENGTH=8,ATTRB=(UNPROT,IC)
+         DFHMDF POS=(4,1),LENGTH=10,ATTRB=(PROT,NORM),                X
+               INITIAL='RUN DATE  '
+SELDAT   DFHMDF POS=(4,12),LENGTH=8,ATTRB=UNPROT,                     X
+               PICIN='99999999'
+SELMSG   DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+LENXLST  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(1,1),LENGTH=20,ATTRB=(PROT,BRT),                 X
+               INITIAL='EXCEPTION REVIEW - LIST'
+LSTJOB   DFHMDF POS=(1,40),LENGTH=8,ATTRB=(PROT,NORM)
+LSTDAT   DFHMDF POS=(1,56),LENGTH=8,ATTRB=(PROT,NORM)
+         DFHMDF POS=(3,1),LENGTH=72,ATTRB=(PROT,NORM),                X
+               INITIAL='KEY/FIELD/LEN/LEN/TYPE/DISPOSITION'
+ROWKEY1  DFHMDF POS=(4,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP1  DFHMDF POS=(4,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY2  DFHMDF POS=(5,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP2  DFHMDF POS=(5,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY3  DFHMDF POS=(6,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP3  DFHMDF POS=(6,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY4  DFHMDF POS=(7,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP4  DFHMDF POS=(7,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY5  DFHMDF POS=(8,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP5  DFHMDF POS=(8,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY6  DFHMDF POS=(9,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP6  DFHMDF POS=(9,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY7  DFHMDF POS=(10,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP7  DFHMDF POS=(10,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY8  DFHMDF POS=(11,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP8  DFHMDF POS=(11,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY9  DFHMDF POS=(12,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP9  DFHMDF POS=(12,75),LENGTH=1,ATTRB=UNPROT
+ROWKEY10 DFHMDF POS=(13,1),LENGTH=72,ATTRB=(PROT,NORM)
+ROWDSP10 DFHMDF POS=(13,75),LENGTH=1,ATTRB=UNPROT
+LSTMSG   DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,1),LENGTH=40,ATTRB=(PROT,NORM),               X
+               INITIAL='PF3=EXIT  R=RESUBMIT  A=ACCEPT TRUNCATED'
+         DFHMSD TYPE=FINAL

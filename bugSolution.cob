@@ -1,19 +1,241 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUGSOLUTION.
+      *
+      * Shared length-validation subroutine.  Callers pass the raw
+      * input data, the maximum length their target field allows, and
+      * a severity mode (WARN/REJECT/FATAL).  LS-TARGET-FIELD and
+      * LS-OVERFLOW-FIELD are fixed PIC X(100) buffers, so the actual
+      * data (not LS-MAX-LENGTH) is always split at the 100-byte
+      * boundary: the first 100 bytes go to LS-TARGET-FIELD and any
+      * genuine excess goes to LS-OVERFLOW-FIELD, regardless of
+      * whether that excess is within the caller's business max-length
+      * or beyond it.  LS-MAX-LENGTH only decides LS-RETURN-CODE - 0 if
+      * the data is within the caller's business rule, 4/8 if not -
+      * never how the physical move is sliced, so a business max-length
+      * bigger than 100 (LS-TARGET-FIELD's width) can never cause a
+      * MOVE that silently drops bytes off the end of a 100-byte field.
+      * LS-MAX-LENGTH itself cannot exceed the combined physical
+      * capacity of LS-TARGET-FIELD and LS-OVERFLOW-FIELD (200 bytes);
+      * a caller that passes a bigger one gets RC 12 (caller
+      * configuration error) with no move attempted at all.
+      * BUGSOLUTION never STOP RUNs itself, even in FATAL mode - it
+      * only ever returns a code and lets the caller, which owns the
+      * job's control flow (and any end-of-run totals), decide whether
+      * and when to end the run.  Any exception (truncation or
+      * rejection) is logged to EXCEPTION-FILE for reconciliation,
+      * unless the caller passes LS-SUPPRESS-LOG = 'Y' because it
+      * already keeps its own, richer exception trail (as LENBATCH
+      * does) and does not want the same event logged twice.
+      *
+      * Before the move, the data itself is also class-checked for
+      * non-printable/binary garbage (a feed with the right length
+      * but corrupt content is just as unsafe to move).  That result
+      * comes back in LS-CLASS-CODE, a code distinct from LS-RETURN-
+      * CODE, so a caller can tell "too long" apart from "bad data"
+      * even when both happen on the same input.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE.
+       01  EXC-RECORD.
+           05  EXC-JOB-NAME            PIC X(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-MAX-LENGTH          PIC 9(4).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-ACTUAL-LENGTH       PIC 9(4).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-RETURN-CODE         PIC 9(2).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-CLASS-CODE          PIC 9(2).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-EXCEPTION-TYPE      PIC X(1).
+               88  EXC-TYPE-LENGTH            VALUE 'L'.
+               88  EXC-TYPE-DATA-CLASS        VALUE 'C'.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  EXC-INPUT-VALUE         PIC X(200).
        WORKING-STORAGE SECTION.
-       01  WS-AREA-1.      PIC X(100).
-       01  WS-AREA-2.      PIC X(100).
-       01  WS-INPUT-DATA. PIC X(150).
-       01  WS-LENGTH.       PIC 9(3).
-       PROCEDURE DIVISION.
-           MOVE 'This is a test string longer than 100 characters' TO WS-INPUT-DATA
-           INSPECT WS-INPUT-DATA tallying WS-LENGTH for characters
-           IF WS-LENGTH > 100 THEN
-               DISPLAY 'Error: Input data exceeds maximum length of 100 characters.'
-               STOP RUN
+       01  WS-JOB-NAME                 PIC X(8)  VALUE 'BUGSOLU'.
+       01  WS-TIMESTAMP                PIC X(21).
+       01  WS-EXCEPTION-FILE-STATUS    PIC X(2)  VALUE '00'.
+       01  WS-EXCEPTION-FILE-OPEN      PIC X(1)  VALUE 'N'.
+           88  EXCEPTION-FILE-IS-OPEN         VALUE 'Y'.
+       01  WS-SCAN-INDEX                PIC 9(4).
+       01  WS-CLASS-INDEX               PIC 9(4).
+       01  WS-CHAR-TEST                 PIC X(1).
+           88  WS-CHAR-PRINTABLE              VALUE X'20' THRU X'7E'.
+      *    EXCEPTION-FILE is LINE SEQUENTIAL, which cannot hold the
+      *    control bytes a data-class failure is looking for - any
+      *    byte that fails the printable test gets swapped for a '.'
+      *    here before the value is logged, so the one thing we are
+      *    reporting is never the one thing that crashes the write.
+       01  WS-SCRUBBED-VALUE            PIC X(200) VALUE SPACES.
+       01  WS-COMBINED-CAPACITY         PIC 9(4).
+       LINKAGE SECTION.
+       01  LS-INPUT-DATA               PIC X(200).
+       01  LS-MAX-LENGTH               PIC 9(4).
+       01  LS-TRUNC-MODE               PIC X(6).
+           88  LS-MODE-WARN                  VALUE 'WARN  '.
+           88  LS-MODE-REJECT                VALUE 'REJECT'.
+           88  LS-MODE-FATAL                 VALUE 'FATAL '.
+       01  LS-TARGET-FIELD             PIC X(100).
+       01  LS-OVERFLOW-FIELD           PIC X(100).
+       01  LS-ACTUAL-LENGTH            PIC 9(4).
+       01  LS-RETURN-CODE              PIC 9(2).
+       01  LS-CLASS-CODE               PIC 9(2).
+       01  LS-SUPPRESS-LOG             PIC X(1).
+           88  LS-LOG-SUPPRESSED             VALUE 'Y'.
+       PROCEDURE DIVISION USING LS-INPUT-DATA LS-MAX-LENGTH
+               LS-TRUNC-MODE LS-TARGET-FIELD LS-OVERFLOW-FIELD
+               LS-ACTUAL-LENGTH LS-RETURN-CODE LS-CLASS-CODE
+               LS-SUPPRESS-LOG.
+       0000-MAIN.
+           IF NOT LS-LOG-SUPPRESSED
+               PERFORM 1000-INIT
            END-IF
-           MOVE WS-INPUT-DATA(1:100) TO WS-AREA-1
-           DISPLAY 'Data in WS-AREA-1: ' WS-AREA-1
-           STOP RUN.
-       END PROGRAM BUGSOLUTION.
\ No newline at end of file
+           MOVE SPACES TO LS-TARGET-FIELD LS-OVERFLOW-FIELD
+           MOVE 0 TO LS-RETURN-CODE
+           MOVE 0 TO LS-CLASS-CODE
+           COMPUTE WS-COMBINED-CAPACITY = LENGTH OF LS-TARGET-FIELD +
+               LENGTH OF LS-OVERFLOW-FIELD
+      *    Scan back from the end for the last non-space byte rather
+      *    than tallying every character - on wide fields the data is
+      *    almost always far shorter than the field, so this stops
+      *    almost immediately instead of walking the whole buffer.
+           PERFORM 1200-SCAN-FOR-LAST-BYTE
+                   VARYING WS-SCAN-INDEX FROM LENGTH OF LS-INPUT-DATA
+                   BY -1
+               UNTIL WS-SCAN-INDEX = 0
+                  OR LS-INPUT-DATA(WS-SCAN-INDEX:1) NOT = SPACE
+           MOVE WS-SCAN-INDEX TO LS-ACTUAL-LENGTH
+           PERFORM 1500-CHECK-DATA-CLASS
+      *    LS-MAX-LENGTH can never be honoured beyond what the two
+      *    fixed 100-byte buffers can physically hold between them -
+      *    a caller asking for more than that is a configuration
+      *    error, not a per-record exception, and gets no move at all.
+           IF LS-MAX-LENGTH > WS-COMBINED-CAPACITY
+               MOVE 12 TO LS-RETURN-CODE
+               IF NOT LS-LOG-SUPPRESSED
+                   PERFORM 2000-WRITE-EXCEPTION
+               END-IF
+               GOBACK
+           END-IF
+           IF LS-ACTUAL-LENGTH <= LS-MAX-LENGTH
+               PERFORM 1800-SPLIT-TARGET-AND-OVERFLOW
+               MOVE 0 TO LS-RETURN-CODE
+           ELSE
+               EVALUATE TRUE
+                   WHEN LS-MODE-FATAL
+                       MOVE 8 TO LS-RETURN-CODE
+                       IF NOT LS-LOG-SUPPRESSED
+                           PERFORM 2000-WRITE-EXCEPTION
+                       END-IF
+                       DISPLAY 'BUGSOLUTION: FATAL - input length '
+                           LS-ACTUAL-LENGTH ' exceeds maximum '
+                           LS-MAX-LENGTH '; caller must end the run'
+                   WHEN LS-MODE-REJECT
+                       MOVE 8 TO LS-RETURN-CODE
+                       IF NOT LS-LOG-SUPPRESSED
+                           PERFORM 2000-WRITE-EXCEPTION
+                       END-IF
+                   WHEN OTHER
+                       IF LS-ACTUAL-LENGTH <= WS-COMBINED-CAPACITY
+                           PERFORM 1800-SPLIT-TARGET-AND-OVERFLOW
+                           MOVE 4 TO LS-RETURN-CODE
+                       ELSE
+                           MOVE 8 TO LS-RETURN-CODE
+                       END-IF
+                       IF NOT LS-LOG-SUPPRESSED
+                           PERFORM 2000-WRITE-EXCEPTION
+                       END-IF
+               END-EVALUATE
+           END-IF
+           GOBACK.
+
+      *    Loop body for the backward scan above; empty on purpose -
+      *    the VARYING clause itself does all the work.
+       1200-SCAN-FOR-LAST-BYTE.
+           CONTINUE.
+
+      *    Always splits at LENGTH OF LS-TARGET-FIELD (100), never at
+      *    LS-MAX-LENGTH - the two fixed-width buffers are what can
+      *    physically hold the data, and LS-MAX-LENGTH is only ever a
+      *    business-rule threshold for LS-RETURN-CODE, not a slice
+      *    point.  Called both when the data is within the business
+      *    max-length and, in WARN mode, when it is over it but still
+      *    within the buffers' 200-byte combined capacity.
+       1800-SPLIT-TARGET-AND-OVERFLOW.
+           IF LS-ACTUAL-LENGTH <= LENGTH OF LS-TARGET-FIELD
+               MOVE LS-INPUT-DATA(1:LS-ACTUAL-LENGTH) TO LS-TARGET-FIELD
+           ELSE
+               MOVE LS-INPUT-DATA(1:LENGTH OF LS-TARGET-FIELD) TO
+                   LS-TARGET-FIELD
+               MOVE LS-INPUT-DATA(LENGTH OF LS-TARGET-FIELD + 1:
+                   LS-ACTUAL-LENGTH - LENGTH OF LS-TARGET-FIELD) TO
+                   LS-OVERFLOW-FIELD
+           END-IF.
+
+      *    Class-checked separately from length - a field can be the
+      *    right length and still be unprintable binary garbage, and
+      *    that is not the same problem as truncation so it gets its
+      *    own code and its own exception record.
+       1500-CHECK-DATA-CLASS.
+           MOVE SPACES TO WS-SCRUBBED-VALUE
+           PERFORM 1600-CLASS-TEST-ONE-BYTE
+                   VARYING WS-CLASS-INDEX FROM 1 BY 1
+                   UNTIL WS-CLASS-INDEX > LS-ACTUAL-LENGTH
+           IF LS-CLASS-CODE = 8 AND NOT LS-LOG-SUPPRESSED
+               PERFORM 2500-WRITE-CLASS-EXCEPTION
+           END-IF.
+
+       1600-CLASS-TEST-ONE-BYTE.
+           MOVE LS-INPUT-DATA(WS-CLASS-INDEX:1) TO WS-CHAR-TEST
+           IF WS-CHAR-PRINTABLE
+               MOVE WS-CHAR-TEST TO
+                   WS-SCRUBBED-VALUE(WS-CLASS-INDEX:1)
+           ELSE
+               MOVE '.' TO WS-SCRUBBED-VALUE(WS-CLASS-INDEX:1)
+               MOVE 8 TO LS-CLASS-CODE
+           END-IF.
+
+       1000-INIT.
+           IF NOT EXCEPTION-FILE-IS-OPEN
+               ACCEPT WS-JOB-NAME FROM ENVIRONMENT "JOB_NAME"
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               SET EXCEPTION-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       2000-WRITE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-JOB-NAME        TO EXC-JOB-NAME
+           MOVE WS-TIMESTAMP       TO EXC-TIMESTAMP
+           MOVE LS-MAX-LENGTH      TO EXC-MAX-LENGTH
+           MOVE LS-ACTUAL-LENGTH   TO EXC-ACTUAL-LENGTH
+           MOVE LS-RETURN-CODE     TO EXC-RETURN-CODE
+           MOVE LS-CLASS-CODE      TO EXC-CLASS-CODE
+           SET EXC-TYPE-LENGTH     TO TRUE
+           MOVE WS-SCRUBBED-VALUE  TO EXC-INPUT-VALUE
+           WRITE EXC-RECORD.
+
+       2500-WRITE-CLASS-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-JOB-NAME        TO EXC-JOB-NAME
+           MOVE WS-TIMESTAMP       TO EXC-TIMESTAMP
+           MOVE LS-MAX-LENGTH      TO EXC-MAX-LENGTH
+           MOVE LS-ACTUAL-LENGTH   TO EXC-ACTUAL-LENGTH
+           MOVE LS-RETURN-CODE     TO EXC-RETURN-CODE
+           MOVE LS-CLASS-CODE      TO EXC-CLASS-CODE
+           SET EXC-TYPE-DATA-CLASS TO TRUE
+           MOVE WS-SCRUBBED-VALUE  TO EXC-INPUT-VALUE
+           WRITE EXC-RECORD.
+       END PROGRAM BUGSOLUTION.

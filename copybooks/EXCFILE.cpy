@@ -0,0 +1,24 @@
+      *****************************************************************
+      * EXCFILE - length/data-class exception record layout.
+      * COPYd into any program that writes to or reads from a
+      * length-validation exception file (batch writers, online
+      * review transactions).
+      *****************************************************************
+       01  EXC-RECORD.
+      *    EXC-KEY groups the fields that together identify one
+      *    exception line uniquely, so online lookup (LENXREV) can
+      *    key on EXC-KEY directly instead of five separate fields.
+           05  EXC-KEY.
+               10  EXC-JOB-NAME        PIC X(8).
+               10  EXC-RUN-DATE        PIC X(8).
+               10  EXC-RUN-TIME        PIC X(6).
+               10  EXC-RECORD-KEY      PIC X(10).
+               10  EXC-FIELD-NAME      PIC X(20).
+           05  EXC-DEFINED-LENGTH      PIC 9(4).
+           05  EXC-ACTUAL-LENGTH       PIC 9(4).
+           05  EXC-EXCEPTION-TYPE      PIC X(1).
+               88  EXC-TYPE-LENGTH            VALUE 'L'.
+               88  EXC-TYPE-DATA-CLASS        VALUE 'C'.
+           05  EXC-SEVERITY            PIC X(6).
+           05  EXC-DISPOSITION         PIC X(10).
+           05  EXC-ORIGINAL-VALUE      PIC X(200).

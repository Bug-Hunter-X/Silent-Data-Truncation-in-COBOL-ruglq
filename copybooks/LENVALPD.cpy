@@ -0,0 +1,95 @@
+      *****************************************************************
+      * LENVALPD - PROCEDURE DIVISION logic for the length-validated-
+      * field pattern.  COPY into PROCEDURE DIVISION alongside
+      * LENVALWS in WORKING-STORAGE.  Paragraph names are prefixed
+      * LENVAL- (not numbered) so this copybook drops into any
+      * program's paragraph numbering without colliding.
+      *
+      * Mirrors BUGSOLUTION's own logic so a program that wants the
+      * check inline, instead of a CALL, gets the same behaviour:
+      * LV-TARGET-FIELD/LV-OVERFLOW-FIELD are fixed PIC X(100) buffers,
+      * so the data is always split at the 100-byte boundary (never at
+      * LV-MAX-LENGTH, which is a business-rule threshold only) - WARN
+      * carries genuine excess in LV-OVERFLOW-FIELD, REJECT leaves
+      * LV-TARGET-FIELD untouched, FATAL stops the run.  LV-MAX-LENGTH
+      * over 200 (the buffers' combined width) cannot be honoured at
+      * all and comes back as RC 12 with no move attempted.  The
+      * caller owns exception logging (field names and record keys are
+      * caller-specific) - PERFORM LENVAL-CHECK-LENGTH and act on
+      * LV-RETURN-CODE/LV-CLASS-CODE same as a CALL to BUGSOLUTION
+      * would, logging LV-SCRUBBED-VALUE rather than LV-INPUT-DATA if
+      * the exception file is LINE SEQUENTIAL (see LENVALWS).
+      * LV-CLASS-CODE comes from a pre-move data-class check - a field
+      * can be the right length and still be unprintable binary
+      * garbage, and that is a separate problem from truncation with
+      * its own code.
+      *****************************************************************
+       LENVAL-CHECK-LENGTH.
+           MOVE SPACES TO LV-TARGET-FIELD LV-OVERFLOW-FIELD
+           MOVE SPACES TO LV-SCRUBBED-VALUE
+           MOVE 0 TO LV-RETURN-CODE
+           MOVE 0 TO LV-CLASS-CODE
+           COMPUTE LV-COMBINED-CAPACITY = LENGTH OF LV-TARGET-FIELD +
+               LENGTH OF LV-OVERFLOW-FIELD
+           PERFORM LENVAL-SCAN-FOR-LAST-BYTE
+                   VARYING LV-SCAN-INDEX FROM LENGTH OF LV-INPUT-DATA
+                   BY -1
+               UNTIL LV-SCAN-INDEX = 0
+                  OR LV-INPUT-DATA(LV-SCAN-INDEX:1) NOT = SPACE
+           MOVE LV-SCAN-INDEX TO LV-ACTUAL-LENGTH
+           PERFORM LENVAL-CLASS-TEST-ONE-BYTE
+                   VARYING LV-CLASS-INDEX FROM 1 BY 1
+                   UNTIL LV-CLASS-INDEX > LV-ACTUAL-LENGTH
+           IF LV-MAX-LENGTH > LV-COMBINED-CAPACITY
+               MOVE 12 TO LV-RETURN-CODE
+           ELSE
+               IF LV-ACTUAL-LENGTH <= LV-MAX-LENGTH
+                   PERFORM LENVAL-SPLIT-TARGET-AND-OVERFLOW
+                   MOVE 0 TO LV-RETURN-CODE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN LV-MODE-FATAL
+                           MOVE 8 TO LV-RETURN-CODE
+                           DISPLAY 'LENVAL-CHECK-LENGTH: FATAL - input '
+                               'length ' LV-ACTUAL-LENGTH
+                               ' exceeds maximum ' LV-MAX-LENGTH
+                               '; ending run'
+                           STOP RUN
+                       WHEN LV-MODE-REJECT
+                           MOVE 8 TO LV-RETURN-CODE
+                       WHEN OTHER
+                           IF LV-ACTUAL-LENGTH <= LV-COMBINED-CAPACITY
+                               PERFORM LENVAL-SPLIT-TARGET-AND-OVERFLOW
+                               MOVE 4 TO LV-RETURN-CODE
+                           ELSE
+                               MOVE 8 TO LV-RETURN-CODE
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       LENVAL-SCAN-FOR-LAST-BYTE.
+           CONTINUE.
+
+      *    Always splits at LENGTH OF LV-TARGET-FIELD (100), never at
+      *    LV-MAX-LENGTH - see LENVAL-CHECK-LENGTH header.
+       LENVAL-SPLIT-TARGET-AND-OVERFLOW.
+           IF LV-ACTUAL-LENGTH <= LENGTH OF LV-TARGET-FIELD
+               MOVE LV-INPUT-DATA(1:LV-ACTUAL-LENGTH) TO LV-TARGET-FIELD
+           ELSE
+               MOVE LV-INPUT-DATA(1:LENGTH OF LV-TARGET-FIELD) TO
+                   LV-TARGET-FIELD
+               MOVE LV-INPUT-DATA(LENGTH OF LV-TARGET-FIELD + 1:
+                   LV-ACTUAL-LENGTH - LENGTH OF LV-TARGET-FIELD) TO
+                   LV-OVERFLOW-FIELD
+           END-IF.
+
+       LENVAL-CLASS-TEST-ONE-BYTE.
+           MOVE LV-INPUT-DATA(LV-CLASS-INDEX:1) TO LV-CHAR-TEST
+           IF LV-CHAR-PRINTABLE
+               MOVE LV-CHAR-TEST TO
+                   LV-SCRUBBED-VALUE(LV-CLASS-INDEX:1)
+           ELSE
+               MOVE '.' TO LV-SCRUBBED-VALUE(LV-CLASS-INDEX:1)
+               MOVE 8 TO LV-CLASS-CODE
+           END-IF.

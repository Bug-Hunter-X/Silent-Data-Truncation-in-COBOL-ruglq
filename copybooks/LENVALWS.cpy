@@ -0,0 +1,38 @@
+      *****************************************************************
+      * LENVALWS - WORKING-STORAGE fields for the length-validated-
+      * field pattern.  COPY this into WORKING-STORAGE SECTION, set
+      * LV-INPUT-DATA/LV-MAX-LENGTH/LV-TRUNC-MODE, then COPY LENVALPD
+      * into PROCEDURE DIVISION and PERFORM LENVAL-CHECK-LENGTH - that
+      * is the whole contract, the same one BUGSOLUTION exposes as a
+      * CALL for programs that would rather not inline the logic.
+      * LV-TARGET-FIELD/LV-OVERFLOW-FIELD/LV-ACTUAL-LENGTH/
+      * LV-RETURN-CODE/LV-CLASS-CODE/LV-SCRUBBED-VALUE come back
+      * populated; everything else is working storage for the
+      * paragraph itself.  LV-TARGET-FIELD/LV-OVERFLOW-FIELD are fixed
+      * PIC X(100) buffers - LV-MAX-LENGTH is a business-rule
+      * threshold only, never a slice point, so it cannot exceed 200
+      * (their combined width) without coming back as RC 12.
+      *****************************************************************
+       01  LV-INPUT-DATA               PIC X(200).
+       01  LV-MAX-LENGTH               PIC 9(4).
+       01  LV-TRUNC-MODE               PIC X(6)  VALUE 'WARN  '.
+           88  LV-MODE-WARN                  VALUE 'WARN  '.
+           88  LV-MODE-REJECT                VALUE 'REJECT'.
+           88  LV-MODE-FATAL                 VALUE 'FATAL '.
+       01  LV-TARGET-FIELD             PIC X(100).
+       01  LV-OVERFLOW-FIELD           PIC X(100).
+       01  LV-ACTUAL-LENGTH            PIC 9(4).
+       01  LV-RETURN-CODE              PIC 9(2).
+       01  LV-CLASS-CODE               PIC 9(2).
+       01  LV-COMBINED-CAPACITY        PIC 9(4).
+       01  LV-SCAN-INDEX               PIC 9(4).
+       01  LV-CLASS-INDEX              PIC 9(4).
+       01  LV-CHAR-TEST                PIC X(1).
+           88  LV-CHAR-PRINTABLE             VALUE X'20' THRU X'7E'.
+      *    A LINE SEQUENTIAL exception file cannot hold the control
+      *    bytes a data-class failure is looking for - if this
+      *    program logs LV-INPUT-DATA when LV-CLASS-CODE comes back
+      *    8, log LV-SCRUBBED-VALUE instead (non-printable bytes
+      *    swapped for '.'), the same way BUGSOLUTION and LENBATCH
+      *    already have to.
+       01  LV-SCRUBBED-VALUE           PIC X(200) VALUE SPACES.

@@ -0,0 +1,94 @@
+      *****************************************************************
+      * LENXREVM - symbolic map for the LENXREV exception-review
+      * transaction, hand-maintained to match bms/lenXrevM.bms field
+      * for field; COPY this into WORKING-STORAGE wherever the map is
+      * SENed or RECEIVEd rather than hand-building the attribute/
+      * length/data triplets.
+      *
+      * NOT the literal output of a BMS assembly.  The real assembler
+      * would emit ten discrete ROWKEY1I/ROWDSP1I ... ROWKEY10I/
+      * ROWDSP10I groups for the ten rows in LENXLST (one per
+      * ROWKEYn/ROWDSPn pair in the .bms source) instead of the
+      * LENXROWI OCCURS 10 TIMES table below.  Byte-for-byte the two
+      * are identical - each ROWKEYn/ROWDSPn pair in the .bms source
+      * has the same L/F/A/I shape as every other one, in the same
+      * screen order, so folding them into one OCCURS group changes
+      * nothing about the layout LENXREV actually reads and writes.
+      * If this mapset is ever run through a real BMS translator,
+      * re-fold its ten discrete groups into this OCCURS shape by
+      * hand rather than checking in what the translator emits as-is -
+      * LENXREV's table-driven PERFORM VARYING logic in 4000/5000/6000
+      * depends on the OCCURS form.
+      *****************************************************************
+       01  LENXSELI.
+           05  FILLER                  PIC X(12).
+           05  SELJOBL                 PIC S9(4) COMP.
+           05  SELJOBF                 PIC X.
+           05  FILLER REDEFINES SELJOBF.
+               10  SELJOBA             PIC X.
+           05  SELJOBI                 PIC X(8).
+           05  SELDATL                 PIC S9(4) COMP.
+           05  SELDATF                 PIC X.
+           05  FILLER REDEFINES SELDATF.
+               10  SELDATA             PIC X.
+           05  SELDATI                 PIC X(8).
+           05  SELMSGL                 PIC S9(4) COMP.
+           05  SELMSGF                 PIC X.
+           05  FILLER REDEFINES SELMSGF.
+               10  SELMSGA             PIC X.
+           05  SELMSGI                 PIC X(79).
+
+       01  LENXSELO REDEFINES LENXSELI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  SELJOBO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  SELDATO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  SELMSGO                 PIC X(79).
+
+      *    List map - up to 10 exceptions per screen.  Each line lets
+      *    the operator key a one-character disposition code next to
+      *    the record so several can be updated per round trip.
+       01  LENXLSTI.
+           05  FILLER                  PIC X(12).
+           05  LSTJOBL                 PIC S9(4) COMP.
+           05  LSTJOBF                 PIC X.
+           05  FILLER REDEFINES LSTJOBF.
+               10  LSTJOBA             PIC X.
+           05  LSTJOBI                 PIC X(8).
+           05  LSTDATL                 PIC S9(4) COMP.
+           05  LSTDATF                 PIC X.
+           05  FILLER REDEFINES LSTDATF.
+               10  LSTDATA             PIC X.
+           05  LSTDATI                 PIC X(8).
+           05  LSTMSGL                 PIC S9(4) COMP.
+           05  LSTMSGF                 PIC X.
+           05  FILLER REDEFINES LSTMSGF.
+               10  LSTMSGA             PIC X.
+           05  LSTMSGI                 PIC X(79).
+           05  LENXROWI OCCURS 10 TIMES.
+               10  ROWKEYL              PIC S9(4) COMP.
+               10  ROWKEYF              PIC X.
+               10  FILLER REDEFINES ROWKEYF.
+                   15  ROWKEYA          PIC X.
+               10  ROWKEYI              PIC X(72).
+               10  ROWDSPL              PIC S9(4) COMP.
+               10  ROWDSPF              PIC X.
+               10  FILLER REDEFINES ROWDSPF.
+                   15  ROWDSPA          PIC X.
+               10  ROWDSPI              PIC X(1).
+
+       01  LENXLSTO REDEFINES LENXLSTI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  LSTJOBO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  LSTDATO                 PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  LSTMSGO                 PIC X(79).
+           05  LENXROWO OCCURS 10 TIMES.
+               10  FILLER               PIC X(3).
+               10  ROWKEYO              PIC X(72).
+               10  FILLER               PIC X(3).
+               10  ROWDSPO              PIC X(1).

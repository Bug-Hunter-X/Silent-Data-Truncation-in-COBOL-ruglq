@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENBATCH.
+      *
+      * Batch driver for the shared length-validation subroutine.
+      * Reads a sequential extract of customer records and, for each
+      * record, calls BUGSOLUTION once per target field so every
+      * offending field is reported individually instead of only
+      * knowing that "the record" was bad.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "LENINPUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "LENEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *    BLOCK CONTAINS 0 lets the run-time pick its own blocking
+      *    factor for physical I/O instead of one read per logical
+      *    record - the largest feed through here runs into the
+      *    millions of records and the batch window has no room for
+      *    that much per-record read overhead.
+       FD  INPUT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 370 CHARACTERS.
+       01  IN-RECORD.
+           05  IN-RECORD-KEY           PIC X(10).
+           05  IN-CUSTOMER-NAME        PIC X(60).
+           05  IN-ADDRESS-LINE         PIC X(80).
+           05  IN-EMAIL-ADDR           PIC X(60).
+           05  IN-NOTES                PIC X(160).
+
+       FD  EXCEPTION-REPORT.
+       COPY EXCFILE.
+      *    Shares EXCEPTION-REPORT's record area with EXC-RECORD above
+      *    (two 01-levels under one FD occupy the same storage) - the
+      *    FILLER PIC X(52) lines SUM-RECORD-TYPE up with the first
+      *    byte of EXC-DEFINED-LENGTH, a PIC 9(4) field that can only
+      *    ever hold digits, instead of byte 1, which overlays
+      *    EXC-JOB-NAME and could legitimately be any character
+      *    including 'S'.  A genuine exception record can never have
+      *    a non-digit at that position, so 'S' there is unambiguous
+      *    proof this is the trailer, not one more misread exception.
+       01  EXC-SUMMARY-RECORD.
+           05  FILLER                  PIC X(52).
+           05  SUM-RECORD-TYPE         PIC X(1).
+               88  SUM-IS-SUMMARY             VALUE 'S'.
+           05  SUM-JOB-NAME            PIC X(8).
+           05  SUM-RUN-DATE            PIC X(8).
+           05  SUM-RUN-TIME            PIC X(6).
+           05  SUM-RECORDS-READ        PIC 9(9).
+           05  SUM-RECORDS-PASSED      PIC 9(9).
+           05  SUM-RECORDS-TRUNCATED   PIC 9(9).
+           05  SUM-RECORDS-REJECTED    PIC 9(9).
+           05  SUM-RECORDS-CLASS-FLAGGED PIC 9(9).
+           05  SUM-CHARS-DROPPED       PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X(1)  VALUE 'N'.
+           88  WS-EOF                        VALUE 'Y'.
+       01  WS-INPUT-FILE-STATUS        PIC X(2)  VALUE '00'.
+       01  WS-EXC-FILE-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-JOB-NAME                 PIC X(8)  VALUE 'LENBATCH'.
+       01  WS-RUN-DATE                 PIC X(8).
+       01  WS-RUN-TIME                 PIC X(6).
+       01  WS-TRUNC-MODE               PIC X(6)  VALUE 'WARN  '.
+           88  WS-MODE-FATAL                 VALUE 'FATAL '.
+       01  WS-FATAL-STOP-FLAG          PIC X(1)  VALUE 'N'.
+           88  WS-FATAL-STOP-REQUESTED       VALUE 'Y'.
+       01  WS-SUPPRESS-LOG             PIC X(1)  VALUE 'Y'.
+       01  WS-INPUT-STAGING            PIC X(200).
+       01  WS-SCRATCH-TARGET           PIC X(100).
+       01  WS-SCRATCH-OVERFLOW         PIC X(100).
+       01  WS-MAX-LENGTH               PIC 9(4).
+       01  WS-ACTUAL-LENGTH            PIC 9(4).
+       01  WS-RETURN-CODE              PIC 9(2).
+       01  WS-CLASS-CODE               PIC 9(2).
+       01  WS-FIELD-NAME               PIC X(20).
+       01  WS-FIELD-VALUE              PIC X(200).
+       01  WS-RECORD-STATUS            PIC X(1).
+           88  WS-RECORD-CLEAN               VALUE 'C'.
+           88  WS-RECORD-TRUNCATED           VALUE 'T'.
+           88  WS-RECORD-REJECTED            VALUE 'R'.
+       01  WS-RECORD-CLASS-FLAG        PIC X(1)  VALUE 'N'.
+           88  WS-RECORD-HAS-CLASS-ISSUE     VALUE 'Y'.
+      *    LENEXCPT is LINE SEQUENTIAL, which cannot hold the control
+      *    bytes a data-class failure is looking for - scrub them to
+      *    '.' before logging so reporting the problem does not also
+      *    trigger it.
+       01  WS-SCRUBBED-VALUE           PIC X(200) VALUE SPACES.
+       01  WS-SCRUB-INDEX               PIC 9(4).
+       01  WS-CHAR-TEST                 PIC X(1).
+           88  WS-CHAR-PRINTABLE              VALUE X'20' THRU X'7E'.
+       01  WS-RECORDS-READ             PIC 9(9) VALUE 0.
+       01  WS-RECORDS-PASSED           PIC 9(9) VALUE 0.
+       01  WS-RECORDS-TRUNCATED        PIC 9(9) VALUE 0.
+       01  WS-RECORDS-REJECTED         PIC 9(9) VALUE 0.
+       01  WS-RECORDS-CLASS-FLAGGED    PIC 9(9) VALUE 0.
+       01  WS-CHARS-DROPPED            PIC 9(9) VALUE 0.
+       PROCEDURE DIVISION.
+      *    BUGSOLUTION never STOP RUNs itself (a shared subroutine
+      *    cannot know whether its caller has end-of-job cleanup left
+      *    to do) - it returns RC 8 and lets LENBATCH, which owns this
+      *    job's control flow, decide when to end the run.  In FATAL
+      *    mode that means finishing the current record's remaining
+      *    field checks, then leaving the read loop early so control
+      *    totals still get written (req 004) before the job stops.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-READ-RECORD
+           PERFORM UNTIL WS-EOF OR WS-FATAL-STOP-REQUESTED
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 3000-VALIDATE-RECORD
+               IF NOT WS-FATAL-STOP-REQUESTED
+                   PERFORM 2000-READ-RECORD
+               END-IF
+           END-PERFORM
+           IF WS-FATAL-STOP-REQUESTED
+               DISPLAY 'LENBATCH: FATAL truncation exception - '
+                   'ending run after writing control totals'
+           END-IF
+           PERFORM 7000-WRITE-CONTROL-TOTALS
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT "JOB_NAME"
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-TRUNC-MODE FROM ENVIRONMENT "LENBATCH_TRUNC_MODE"
+               ON EXCEPTION
+                   MOVE 'WARN  ' TO WS-TRUNC-MODE
+           END-ACCEPT
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'LENBATCH: FATAL - LENINPUT OPEN INPUT STATUS '
+                   WS-INPUT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF WS-EXC-FILE-STATUS NOT = '00'
+               DISPLAY 'LENBATCH: FATAL - LENEXCPT OPEN OUTPUT STATUS '
+                   WS-EXC-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-READ-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-VALIDATE-RECORD.
+           SET WS-RECORD-CLEAN TO TRUE
+           MOVE 'N' TO WS-RECORD-CLASS-FLAG
+
+           MOVE 40  TO WS-MAX-LENGTH
+           MOVE 'CUSTOMER-NAME'  TO WS-FIELD-NAME
+           MOVE IN-CUSTOMER-NAME TO WS-FIELD-VALUE
+           PERFORM 3500-CHECK-FIELD
+
+           MOVE 60  TO WS-MAX-LENGTH
+           MOVE 'ADDRESS-LINE'  TO WS-FIELD-NAME
+           MOVE IN-ADDRESS-LINE TO WS-FIELD-VALUE
+           PERFORM 3500-CHECK-FIELD
+
+           MOVE 50  TO WS-MAX-LENGTH
+           MOVE 'EMAIL-ADDR'    TO WS-FIELD-NAME
+           MOVE IN-EMAIL-ADDR   TO WS-FIELD-VALUE
+           PERFORM 3500-CHECK-FIELD
+
+           MOVE 140 TO WS-MAX-LENGTH
+           MOVE 'NOTES'         TO WS-FIELD-NAME
+           MOVE IN-NOTES        TO WS-FIELD-VALUE
+           PERFORM 3500-CHECK-FIELD
+
+           EVALUATE TRUE
+               WHEN WS-RECORD-REJECTED
+                   ADD 1 TO WS-RECORDS-REJECTED
+               WHEN WS-RECORD-TRUNCATED
+                   ADD 1 TO WS-RECORDS-TRUNCATED
+               WHEN OTHER
+                   ADD 1 TO WS-RECORDS-PASSED
+           END-EVALUATE
+           IF WS-RECORD-HAS-CLASS-ISSUE
+               ADD 1 TO WS-RECORDS-CLASS-FLAGGED
+           END-IF.
+
+      *    LENBATCH keeps its own richer exception record (record key,
+      *    field name) below, so BUGSOLUTION is called with its own
+      *    EXCPFILE logging suppressed - otherwise every truncated or
+      *    rejected field would be logged twice, in two different
+      *    formats, to two different files.
+       3500-CHECK-FIELD.
+           MOVE SPACES TO WS-INPUT-STAGING
+           MOVE WS-FIELD-VALUE TO WS-INPUT-STAGING
+           CALL 'BUGSOLUTION' USING WS-INPUT-STAGING WS-MAX-LENGTH
+               WS-TRUNC-MODE WS-SCRATCH-TARGET WS-SCRATCH-OVERFLOW
+               WS-ACTUAL-LENGTH WS-RETURN-CODE WS-CLASS-CODE
+               WS-SUPPRESS-LOG
+           EVALUATE WS-RETURN-CODE
+               WHEN 4
+                   ADD WS-ACTUAL-LENGTH TO WS-CHARS-DROPPED
+                   SUBTRACT WS-MAX-LENGTH FROM WS-CHARS-DROPPED
+                   IF NOT WS-RECORD-REJECTED
+                       SET WS-RECORD-TRUNCATED TO TRUE
+                   END-IF
+                   PERFORM 9000-WRITE-EXCEPTION
+               WHEN 8
+                   ADD WS-ACTUAL-LENGTH TO WS-CHARS-DROPPED
+                   SET WS-RECORD-REJECTED TO TRUE
+                   PERFORM 9000-WRITE-EXCEPTION
+                   IF WS-MODE-FATAL
+                       SET WS-FATAL-STOP-REQUESTED TO TRUE
+                   END-IF
+               WHEN 12
+                   ADD WS-ACTUAL-LENGTH TO WS-CHARS-DROPPED
+                   SET WS-RECORD-REJECTED TO TRUE
+                   PERFORM 9000-WRITE-EXCEPTION
+           END-EVALUATE
+           IF WS-CLASS-CODE = 8
+               SET WS-RECORD-HAS-CLASS-ISSUE TO TRUE
+               PERFORM 9500-WRITE-CLASS-EXCEPTION
+           END-IF.
+
+       9000-WRITE-EXCEPTION.
+           PERFORM 9700-SCRUB-FIELD-VALUE
+           MOVE SPACES             TO EXC-RECORD
+           MOVE WS-JOB-NAME        TO EXC-JOB-NAME
+           MOVE WS-RUN-DATE        TO EXC-RUN-DATE
+           MOVE WS-RUN-TIME        TO EXC-RUN-TIME
+           MOVE IN-RECORD-KEY      TO EXC-RECORD-KEY
+           MOVE WS-FIELD-NAME      TO EXC-FIELD-NAME
+           MOVE WS-MAX-LENGTH      TO EXC-DEFINED-LENGTH
+           MOVE WS-ACTUAL-LENGTH   TO EXC-ACTUAL-LENGTH
+           SET EXC-TYPE-LENGTH     TO TRUE
+           MOVE WS-TRUNC-MODE      TO EXC-SEVERITY
+           MOVE WS-SCRUBBED-VALUE  TO EXC-ORIGINAL-VALUE
+           MOVE SPACES             TO EXC-DISPOSITION
+           WRITE EXC-RECORD.
+
+       9500-WRITE-CLASS-EXCEPTION.
+           PERFORM 9700-SCRUB-FIELD-VALUE
+           MOVE SPACES             TO EXC-RECORD
+           MOVE WS-JOB-NAME        TO EXC-JOB-NAME
+           MOVE WS-RUN-DATE        TO EXC-RUN-DATE
+           MOVE WS-RUN-TIME        TO EXC-RUN-TIME
+           MOVE IN-RECORD-KEY      TO EXC-RECORD-KEY
+           MOVE WS-FIELD-NAME      TO EXC-FIELD-NAME
+           MOVE WS-MAX-LENGTH      TO EXC-DEFINED-LENGTH
+           MOVE WS-ACTUAL-LENGTH   TO EXC-ACTUAL-LENGTH
+           SET EXC-TYPE-DATA-CLASS TO TRUE
+           MOVE WS-TRUNC-MODE      TO EXC-SEVERITY
+           MOVE WS-SCRUBBED-VALUE  TO EXC-ORIGINAL-VALUE
+           MOVE SPACES             TO EXC-DISPOSITION
+           WRITE EXC-RECORD.
+
+       9700-SCRUB-FIELD-VALUE.
+           MOVE SPACES TO WS-SCRUBBED-VALUE
+           PERFORM 9750-SCRUB-ONE-BYTE
+                   VARYING WS-SCRUB-INDEX FROM 1 BY 1
+                   UNTIL WS-SCRUB-INDEX > WS-ACTUAL-LENGTH.
+
+       9750-SCRUB-ONE-BYTE.
+           MOVE WS-FIELD-VALUE(WS-SCRUB-INDEX:1) TO WS-CHAR-TEST
+           IF WS-CHAR-PRINTABLE
+               MOVE WS-CHAR-TEST TO
+                   WS-SCRUBBED-VALUE(WS-SCRUB-INDEX:1)
+           ELSE
+               MOVE '.' TO WS-SCRUBBED-VALUE(WS-SCRUB-INDEX:1)
+           END-IF.
+
+       7000-WRITE-CONTROL-TOTALS.
+           MOVE SPACES              TO EXC-SUMMARY-RECORD
+           SET SUM-IS-SUMMARY       TO TRUE
+           MOVE WS-JOB-NAME         TO SUM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUM-RUN-DATE
+           MOVE WS-RUN-TIME         TO SUM-RUN-TIME
+           MOVE WS-RECORDS-READ     TO SUM-RECORDS-READ
+           MOVE WS-RECORDS-PASSED   TO SUM-RECORDS-PASSED
+           MOVE WS-RECORDS-TRUNCATED TO SUM-RECORDS-TRUNCATED
+           MOVE WS-RECORDS-REJECTED TO SUM-RECORDS-REJECTED
+           MOVE WS-RECORDS-CLASS-FLAGGED TO SUM-RECORDS-CLASS-FLAGGED
+           MOVE WS-CHARS-DROPPED    TO SUM-CHARS-DROPPED
+           WRITE EXC-SUMMARY-RECORD.
+
+       8000-FINALIZE.
+           CLOSE INPUT-FILE EXCEPTION-REPORT.
+       END PROGRAM LENBATCH.

@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENXREV.
+      *
+      * Online exception-review transaction.  Operators browse a
+      * day's length/data-class exceptions by job name and run date,
+      * see the original value and where it got cut, and mark each
+      * one RESUBMIT (send it back upstream for a clean re-feed) or
+      * ACCEPT (the truncated/flagged value is good enough to keep).
+      * Exceptions live in LENXVSAM, a keyed view of the same
+      * EXC-RECORD layout LENBATCH writes sequentially to LENEXCPT -
+      * LENXLOAD, run as a batch step after LENBATCH and before the
+      * region comes up for the day, keys each LENEXCPT record by
+      * EXC-KEY into LENXVSAM for random access here.
+      * Pseudo-conversational: state between screens travels in
+      * DFHCOMMAREA rather than task-held storage.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-VSAM ASSIGN TO "LENXVSAM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXC-KEY
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-VSAM.
+       COPY EXCFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXC-FILE-STATUS          PIC X(2)  VALUE '00'.
+       01  WS-CICS-RESP                PIC S9(8) COMP VALUE 0.
+       01  WS-MORE-ROWS                PIC X(1)  VALUE 'N'.
+           88  WS-MORE-ROWS-EXIST            VALUE 'Y'.
+       01  WS-ROW-COUNT                PIC 9(2)  VALUE 0.
+       01  WS-ROW-INDEX                PIC 9(2)  VALUE 0.
+       01  WS-ROW-TEXT                 PIC X(72).
+       COPY LENXREVM.
+
+      *    DFHCOMMAREA - carries selection criteria and the key of
+      *    each row on screen across the pseudo-conversational
+      *    round trip, so a disposition keyed against row 4 maps
+      *    back to the exact EXC-KEY that was displayed there.  Each
+      *    browse re-starts from CA-SEL-JOB-NAME/CA-SEL-RUN-DATE (see
+      *    4000-BUILD-LIST), so there is no resume-by-key field here -
+      *    DFHCOMMAREA below is sized to match this group exactly.
+       01  WS-COMMAREA.
+           05  CA-SEL-JOB-NAME         PIC X(8).
+           05  CA-SEL-RUN-DATE         PIC X(8).
+           05  CA-ROW-COUNT            PIC 9(2).
+           05  CA-ROW-KEYS OCCURS 10 TIMES.
+               10  CA-ROW-KEY          PIC X(52).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(538).
+
+      *    Every branch below ends in its own EXEC CICS RETURN
+      *    TRANSID(...) COMMAREA(...) - 1000-SEND-SELECTION-MAP,
+      *    5000-SEND-LIST-MAP (reached via 2000-RECEIVE-SELECTION and
+      *    3000-RECEIVE-LIST) - and CICS RETURN ends the task on the
+      *    spot, so there is nothing left for 0000-MAIN to do once a
+      *    branch's PERFORM comes back.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-SELECTION-MAP
+           ELSE
+               MOVE DFHCOMMAREA(1:LENGTH OF WS-COMMAREA) TO WS-COMMAREA
+               EVALUATE EIBTRNID
+                   WHEN 'LXRS'
+                       PERFORM 2000-RECEIVE-SELECTION
+                   WHEN 'LXRL'
+                       PERFORM 3000-RECEIVE-LIST
+                   WHEN OTHER
+                       PERFORM 1000-SEND-SELECTION-MAP
+               END-EVALUATE
+           END-IF.
+
+       1000-SEND-SELECTION-MAP.
+           MOVE SPACES TO LENXSELO
+           MOVE 'ENTER JOB NAME AND RUN DATE, THEN ENTER'
+               TO SELMSGO
+           EXEC CICS
+               SEND MAP('LENXSEL') MAPSET('LENXREVM')
+                   FROM(LENXSELO) ERASE
+           END-EXEC
+           EXEC CICS
+               RETURN TRANSID('LXRS') COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+       2000-RECEIVE-SELECTION.
+           EXEC CICS
+               RECEIVE MAP('LENXSEL') MAPSET('LENXREVM')
+                   INTO(LENXSELI)
+           END-EXEC
+           MOVE SELJOBI TO CA-SEL-JOB-NAME
+           MOVE SELDATI TO CA-SEL-RUN-DATE
+           PERFORM 4000-BUILD-LIST
+           PERFORM 5000-SEND-LIST-MAP.
+
+      *    PF3 on the list screen (see the legend built into LENXLST -
+      *    bms/lenXrevM.bms) returns to the selection map instead of
+      *    re-browsing the same job/date forever - without this an
+      *    operator could never look at a second job/date, or end the
+      *    transaction cleanly, once past the selection screen.
+       3000-RECEIVE-LIST.
+           EXEC CICS
+               RECEIVE MAP('LENXLST') MAPSET('LENXREVM')
+                   INTO(LENXLSTI)
+           END-EXEC
+           IF EIBAID = DFHPF3
+               PERFORM 1000-SEND-SELECTION-MAP
+           ELSE
+               PERFORM 6000-APPLY-DISPOSITIONS
+               PERFORM 4000-BUILD-LIST
+               PERFORM 5000-SEND-LIST-MAP
+           END-IF.
+
+      *    Re-browses from the top of the job/date range each round
+      *    trip rather than carrying a resume key in the commarea -
+      *    at one screen of 10 rows per job/date this is simpler than
+      *    paging logic and cheap enough for an exception queue this
+      *    size.
+       4000-BUILD-LIST.
+           MOVE 0 TO WS-ROW-COUNT
+           MOVE SPACES TO CA-ROW-KEYS(1)
+           MOVE CA-SEL-JOB-NAME TO EXC-JOB-NAME
+           MOVE CA-SEL-RUN-DATE TO EXC-RUN-DATE
+           MOVE SPACES TO EXC-RUN-TIME EXC-RECORD-KEY EXC-FIELD-NAME
+           EXEC CICS
+               STARTBR FILE('LENXVSAM') RIDFLD(EXC-KEY)
+                   GTEQ
+           END-EXEC
+           PERFORM UNTIL WS-ROW-COUNT = 10
+               EXEC CICS
+                   READNEXT FILE('LENXVSAM') RIDFLD(EXC-KEY)
+                   RESP(WS-CICS-RESP)
+               END-EXEC
+               IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+                   EXIT PERFORM
+               END-IF
+               IF EXC-JOB-NAME NOT = CA-SEL-JOB-NAME
+                  OR EXC-RUN-DATE NOT = CA-SEL-RUN-DATE
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-ROW-COUNT
+               MOVE EXC-KEY TO CA-ROW-KEY(WS-ROW-COUNT)
+           END-PERFORM
+           EXEC CICS
+               ENDBR FILE('LENXVSAM')
+           END-EXEC
+           MOVE WS-ROW-COUNT TO CA-ROW-COUNT.
+
+       5000-SEND-LIST-MAP.
+           MOVE SPACES TO LENXLSTO
+           MOVE CA-SEL-JOB-NAME TO LSTJOBO
+           MOVE CA-SEL-RUN-DATE TO LSTDATO
+           PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > CA-ROW-COUNT
+               MOVE CA-ROW-KEY(WS-ROW-INDEX) TO EXC-KEY
+               EXEC CICS
+                   READ FILE('LENXVSAM') RIDFLD(EXC-KEY)
+                   RESP(WS-CICS-RESP)
+               END-EXEC
+               IF WS-CICS-RESP = DFHRESP(NORMAL)
+                   MOVE SPACES TO WS-ROW-TEXT
+                   STRING EXC-RECORD-KEY ' ' EXC-FIELD-NAME ' '
+                       EXC-DEFINED-LENGTH ' ' EXC-ACTUAL-LENGTH ' '
+                       EXC-EXCEPTION-TYPE ' ' EXC-DISPOSITION
+                       DELIMITED BY SIZE INTO WS-ROW-TEXT
+                   MOVE WS-ROW-TEXT TO ROWKEYO(WS-ROW-INDEX)
+               END-IF
+           END-PERFORM
+           IF CA-ROW-COUNT = 0
+               MOVE 'NO EXCEPTIONS FOUND FOR THAT JOB/DATE'
+                   TO LSTMSGO
+           ELSE
+               MOVE 'ENTER R (RESUBMIT) OR A (ACCEPT) NEXT TO A ROW'
+                   TO LSTMSGO
+           END-IF
+           EXEC CICS
+               SEND MAP('LENXLST') MAPSET('LENXREVM')
+                   FROM(LENXLSTO) ERASE
+           END-EXEC
+           EXEC CICS
+               RETURN TRANSID('LXRL') COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+      *    Disposition codes keyed in on the list screen are applied
+      *    against the exact row each was displayed on - CA-ROW-KEY
+      *    is what the operator was looking at, not whatever sorts
+      *    to that position on the next browse.  A row's key can go
+      *    stale between the list being built and the disposition
+      *    being applied (another task deleted or changed the record
+      *    meanwhile) - 6500-REWRITE-DISPOSITION's RESP check catches
+      *    that so a missing record skips the update instead of
+      *    abending the task.
+       6000-APPLY-DISPOSITIONS.
+           PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > CA-ROW-COUNT
+               EVALUATE ROWDSPI(WS-ROW-INDEX)
+                   WHEN 'R'
+                   WHEN 'r'
+                       MOVE CA-ROW-KEY(WS-ROW-INDEX) TO EXC-KEY
+                       PERFORM 6500-REWRITE-DISPOSITION
+                       IF WS-CICS-RESP = DFHRESP(NORMAL)
+                           MOVE 'RESUBMIT  ' TO EXC-DISPOSITION
+                           EXEC CICS
+                               REWRITE FILE('LENXVSAM') FROM(EXC-RECORD)
+                                   RESP(WS-CICS-RESP)
+                           END-EXEC
+                       END-IF
+                   WHEN 'A'
+                   WHEN 'a'
+                       MOVE CA-ROW-KEY(WS-ROW-INDEX) TO EXC-KEY
+                       PERFORM 6500-REWRITE-DISPOSITION
+                       IF WS-CICS-RESP = DFHRESP(NORMAL)
+                           MOVE 'ACCEPTED  ' TO EXC-DISPOSITION
+                           EXEC CICS
+                               REWRITE FILE('LENXVSAM') FROM(EXC-RECORD)
+                                   RESP(WS-CICS-RESP)
+                           END-EXEC
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM.
+
+       6500-REWRITE-DISPOSITION.
+           EXEC CICS
+               READ FILE('LENXVSAM') RIDFLD(EXC-KEY)
+                   UPDATE
+                   RESP(WS-CICS-RESP)
+           END-EXEC.
+       END PROGRAM LENXREV.
